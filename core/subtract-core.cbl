@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. subtract-core.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           IF CURRENCY-CODE-1 NOT = SPACES
+                   AND CURRENCY-CODE-2 NOT = SPACES
+                   AND CURRENCY-CODE-1 NOT = CURRENCY-CODE-2
+               MOVE 24 TO RETURN-CODE
+           ELSE
+               SUBTRACT VALUE-2 FROM VALUE-1 GIVING RESULT ROUNDED
+                   ON SIZE ERROR
+                       MOVE 20 TO RETURN-CODE
+                   NOT ON SIZE ERROR
+                       MOVE 0 TO RETURN-CODE
+               END-SUBTRACT
+           END-IF
+           GOBACK
+           .
