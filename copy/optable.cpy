@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  OPTABLE  --  CALCULATOR's operator dispatch table
+      *
+      *  Maps an OPERATION code to the subprogram that implements it
+      *  and a short description, so enabling or retiring an
+      *  operation is a table change here rather than a change to
+      *  CALCULATOR's PROCEDURE DIVISION.  Loaded via REDEFINES, in
+      *  the usual style for a table whose initial contents are
+      *  fixed at compile time; CALCULATOR searches it with
+      *  PERFORM VARYING rather than a hardcoded EVALUATE.
+      *****************************************************************
+       01 OP-TABLE-RAW.
+       05 FILLER PIC X(33) VALUE "+addition    addition            ".
+       05 FILLER PIC X(33) VALUE "-subtraction subtraction         ".
+       05 FILLER PIC X(33) VALUE "*multiply    multiplication      ".
+       05 FILLER PIC X(33) VALUE "/divide      division            ".
+       05 FILLER PIC X(33) VALUE "%percentage  percentage markup   ".
+       05 FILLER PIC X(33) VALUE "?compare     comparison          ".
+       05 FILLER PIC X(33) VALUE "Nnegate      negation/reversal   ".
+       05 FILLER PIC X(33) VALUE "Iinterest    compound interest   ".
+       01 OP-TABLE REDEFINES OP-TABLE-RAW.
+           05 OP-TABLE-ENTRY OCCURS 8 TIMES INDEXED BY OP-TABLE-IDX.
+               10 OP-TABLE-CODE        PIC X(01).
+               10 OP-TABLE-SUBPROGRAM  PIC X(12).
+               10 OP-TABLE-DESCRIPTION PIC X(20).
