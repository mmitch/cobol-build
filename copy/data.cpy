@@ -0,0 +1,92 @@
+      *****************************************************************
+      *  DATA  --  shared transaction record layout
+      *
+      *  Copied into the WORKING-STORAGE or LINKAGE "01 IO." record of
+      *  every program in this suite so CALCULATOR and the
+      *  addition/subtraction/multiply/divide subprograms all agree
+      *  on one definition of a transaction.
+      *
+      *  TRAN-DATE, OPERATOR-ID and REFERENCE-NUMBER are carried
+      *  through the arithmetic subprograms unchanged -- they are
+      *  only inspected by CALCULATOR itself for the journal and
+      *  report output, never by addition/subtraction/etc.
+      *****************************************************************
+      *  VALUE-1, VALUE-2 and RESULT are sized to comfortably hold
+      *  our largest known transaction amounts (eight figures) with
+      *  room to spare; ON SIZE ERROR in each arithmetic subprogram
+      *  remains the backstop for anything larger still.
+           05 VALUE-1 PIC S9(9)V99.
+           05 VALUE-2 PIC S9(9)V99.
+           05 RESULT  PIC S9(9)V99.
+           05 TRAN-DATE        PIC 9(08).
+           05 OPERATOR-ID      PIC X(08).
+           05 REFERENCE-NUMBER PIC X(10).
+      *****************************************************************
+      *  FLOOR-AT-ZERO-SWITCH is set by the caller before invoking
+      *  subtraction when a negative RESULT represents a data error
+      *  rather than a valid answer (physical quantities on hand,
+      *  for example, as opposed to general-ledger amounts).  When
+      *  set, subtraction clamps RESULT at zero and raises
+      *  RESULT-FLOORED-FLAG instead of returning a negative number.
+      *****************************************************************
+           05 FLOOR-AT-ZERO-SWITCH PIC X(01) VALUE "N".
+               88 FLOOR-AT-ZERO       VALUE "Y".
+               88 FLOOR-AT-ZERO-OFF   VALUE "N".
+           05 RESULT-FLOORED-FLAG PIC X(01) VALUE "N".
+               88 RESULT-FLOORED      VALUE "Y".
+               88 RESULT-NOT-FLOORED  VALUE "N".
+      *****************************************************************
+      *  CURRENCY-CODE-1 and CURRENCY-CODE-2 tag the currency each
+      *  operand is denominated in (e.g. "USD", "EUR").  Left blank
+      *  by callers that don't deal in multiple currencies, in which
+      *  case add-core/subtract-core skip the mismatch check below
+      *  entirely and behave exactly as before.  When both are set
+      *  and disagree, the arithmetic is rejected with RETURN-CODE 24
+      *  rather than silently mixing currencies.
+      *****************************************************************
+           05 CURRENCY-CODE-1 PIC X(03) VALUE SPACES.
+           05 CURRENCY-CODE-2 PIC X(03) VALUE SPACES.
+      *****************************************************************
+      *  VARIANCE-THRESHOLD is set by the caller before invoking
+      *  subtraction.  A RESULT whose magnitude exceeds it is almost
+      *  always a fat-fingered operand rather than a real adjustment,
+      *  so subtraction raises MANUAL-REVIEW-SWITCH instead of just
+      *  reporting the number.  Left at zero -- the default -- the
+      *  check is disabled and subtraction behaves exactly as before.
+      *  Widened to the same S9(9)V99 as VALUE-1/VALUE-2/RESULT so a
+      *  shop with eight-figure transaction amounts can still set a
+      *  six-figure-or-larger threshold without it overflowing.
+      *****************************************************************
+           05 VARIANCE-THRESHOLD PIC S9(9)V99 VALUE 0.
+           05 MANUAL-REVIEW-SWITCH PIC X(01) VALUE "N".
+               88 MANUAL-REVIEW       VALUE "Y".
+               88 MANUAL-REVIEW-OFF   VALUE "N".
+      *****************************************************************
+      *  ORIGINAL-REFERENCE-NUMBER is set by the caller on a NEGATE
+      *  transaction to name the REFERENCE-NUMBER of the transaction
+      *  being reversed.  CALCULATOR uses it to pull the original
+      *  transaction's VALUE-1/VALUE-2/RESULT back up (via the same
+      *  keyed TRAN-INDEX-FILE lookup LOOKUP mode uses) and records
+      *  both sides of the correction on the reversing entry's
+      *  journal line.  Left blank on every non-reversal operation.
+      *****************************************************************
+           05 ORIGINAL-REFERENCE-NUMBER PIC X(10) VALUE SPACES.
+      *****************************************************************
+      *  INTEREST-RATE and INTEREST-PERIODS feed the `interest`
+      *  subprogram's compound-interest calculation, VALUE-1 *
+      *  (1 + INTEREST-RATE) ** INTEREST-PERIODS into RESULT.
+      *  INTEREST-RATE is a decimal fraction (0.0500 for five
+      *  percent per period), not a whole-number percentage.
+      *****************************************************************
+           05 INTEREST-RATE    PIC S9(1)V9(4) VALUE 0.
+           05 INTEREST-PERIODS PIC 9(03) COMP VALUE 0.
+      *****************************************************************
+      *  ROUNDING-MODE-SWITCH tells the divide subprogram how to
+      *  resolve the fraction of a cent left over after a division.
+      *  Left at its default, "T", RESULT is truncated exactly as it
+      *  always has been; setting it to "R" rounds RESULT to the
+      *  nearest cent instead.
+      *****************************************************************
+           05 ROUNDING-MODE-SWITCH PIC X(01) VALUE "T".
+               88 ROUND-HALF-UP  VALUE "R".
+               88 ROUND-TRUNCATE VALUE "T".
