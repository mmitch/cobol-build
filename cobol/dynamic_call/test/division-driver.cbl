@@ -0,0 +1,12 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVISION-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION.
+           CALL 'divide' USING IO
+           GOBACK
+           .
