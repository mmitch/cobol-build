@@ -0,0 +1,13 @@
+           TESTSUITE 'divide tests for module divide.cbl'
+
+           TESTCASE 'ten divided by two equals five'
+           MOVE 10 TO VALUE-1
+           MOVE  2 TO VALUE-2
+           PERFORM DIVIDE
+           EXPECT RESULT TO BE NUMERIC 5
+
+           TESTCASE 'minus fifteen divided by five equals minus three'
+           MOVE -15 TO VALUE-1
+           MOVE   5 TO VALUE-2
+           PERFORM DIVIDE
+           EXPECT RESULT TO BE NUMERIC -3
