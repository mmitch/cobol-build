@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. divide.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           IF VALUE-2 = 0
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF ROUND-HALF-UP
+                   DIVIDE VALUE-1 BY VALUE-2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE 20 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE 0 TO RETURN-CODE
+                   END-DIVIDE
+               ELSE
+                   DIVIDE VALUE-1 BY VALUE-2 GIVING RESULT
+                       ON SIZE ERROR
+                           MOVE 20 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE 0 TO RETURN-CODE
+                   END-DIVIDE
+               END-IF
+           END-IF
+           GOBACK
+           .
