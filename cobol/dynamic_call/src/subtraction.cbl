@@ -2,11 +2,39 @@
        PROGRAM-ID. subtraction.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 VARIANCE-MAGNITUDE PIC S9(9)V99.
+
        LINKAGE SECTION.
        01 IO.
        COPY data.
 
        PROCEDURE DIVISION USING IO.
-           SUBTRACT VALUE-2 FROM VALUE-1 GIVING RESULT
+           MOVE "N" TO RESULT-FLOORED-FLAG
+           MOVE "N" TO MANUAL-REVIEW-SWITCH
+      * A negative VALUE-2 on a subtraction is almost always an
+      * upstream data error (a credit posted as a negative debit,
+      * say) rather than a deliberate request to add the two
+      * operands -- so it is rejected outright instead of being
+      * allowed to quietly flip the operation into an addition.
+           IF VALUE-2 < 0
+               MOVE 32 TO RETURN-CODE
+           ELSE
+               CALL 'subtract-core' USING IO
+               IF RETURN-CODE = 0 AND FLOOR-AT-ZERO AND RESULT < 0
+                   MOVE 0 TO RESULT
+                   SET RESULT-FLOORED TO TRUE
+               END-IF
+               IF RETURN-CODE = 0 AND VARIANCE-THRESHOLD > 0
+                   IF RESULT < 0
+                       COMPUTE VARIANCE-MAGNITUDE = RESULT * -1
+                   ELSE
+                       MOVE RESULT TO VARIANCE-MAGNITUDE
+                   END-IF
+                   IF VARIANCE-MAGNITUDE > VARIANCE-THRESHOLD
+                       SET MANUAL-REVIEW TO TRUE
+                   END-IF
+               END-IF
+           END-IF
            GOBACK
            .
