@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. percentage.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           IF VALUE-2 = 0
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               COMPUTE RESULT ROUNDED = VALUE-1 / VALUE-2 * 100
+                   ON SIZE ERROR
+                       MOVE 20 TO RETURN-CODE
+                   NOT ON SIZE ERROR
+                       MOVE 0 TO RETURN-CODE
+               END-COMPUTE
+           END-IF
+           GOBACK
+           .
