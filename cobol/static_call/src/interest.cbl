@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 COMPOUND-FACTOR PIC S9(5)V9(4) VALUE 1.
+       01 PERIOD-COUNTER  PIC 9(03) COMP VALUE 0.
+       01 COMPOUND-ERROR-SWITCH PIC X(01) VALUE 'N'.
+           88 COMPOUND-OVERFLOW VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           MOVE 1 TO COMPOUND-FACTOR
+           MOVE 0 TO PERIOD-COUNTER
+           PERFORM APPLY-INTEREST-PERIOD
+               UNTIL PERIOD-COUNTER >= INTEREST-PERIODS
+                   OR COMPOUND-OVERFLOW
+           IF COMPOUND-OVERFLOW
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               COMPUTE RESULT ROUNDED = VALUE-1 * COMPOUND-FACTOR
+                   ON SIZE ERROR
+                       MOVE 20 TO RETURN-CODE
+                   NOT ON SIZE ERROR
+                       MOVE 0 TO RETURN-CODE
+               END-COMPUTE
+           END-IF
+           GOBACK
+           .
+
+      * Compounds one period at a time rather than calling an
+      * exponentiation intrinsic, matching the rest of this suite's
+      * use of ordinary verbs over FUNCTION calls.  COMPOUND-FACTOR
+      * can overflow its PIC S9(5)V9(4) ceiling well before
+      * INTEREST-PERIODS runs out on even a modest rate, so a size
+      * error here has to stop the loop and fail the call instead of
+      * silently truncating COMPOUND-FACTOR and letting the final
+      * COMPUTE RESULT come back with a wrong answer and RETURN-CODE 0.
+       APPLY-INTEREST-PERIOD SECTION.
+           COMPUTE COMPOUND-FACTOR ROUNDED =
+               COMPOUND-FACTOR * (1 + INTEREST-RATE)
+               ON SIZE ERROR
+                   SET COMPOUND-OVERFLOW TO TRUE
+               NOT ON SIZE ERROR
+                   ADD 1 TO PERIOD-COUNTER
+           END-COMPUTE
+           EXIT.
