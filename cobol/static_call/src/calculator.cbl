@@ -1,35 +1,1153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE    ASSIGN TO "TRANFILE".
+           SELECT JOURNAL-FILE ASSIGN TO "JOURNAL"
+               FILE STATUS IS JOURNAL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT ERROR-QUEUE-FILE ASSIGN TO "ERRQUEUE"
+               FILE STATUS IS ERROR-QUEUE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRINTOUT".
+           SELECT TRAN-INDEX-FILE ASSIGN TO "TRANINDEX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TRANX-REFERENCE-IN
+               FILE STATUS IS TRAN-INDEX-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+               FILE STATUS IS CONTROL-TOTAL-STATUS.
+           SELECT BALANCE-FILE ASSIGN TO "BALANCE"
+               FILE STATUS IS BALANCE-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "ALERTQ"
+               FILE STATUS IS ALERT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRAN-FILE.
+       01 TRAN-RECORD.
+           05 TRAN-VALUE-1         PIC S9(9)V99.
+           05 TRAN-OPERATION       PIC X(1).
+           05 TRAN-VALUE-2         PIC S9(9)V99.
+           05 TRAN-DATE-IN         PIC 9(08).
+           05 TRAN-OPERATOR-ID-IN  PIC X(08).
+           05 TRAN-REFERENCE-IN    PIC X(10).
+
+      * Keyed by reference number so a single transaction can be
+      * pulled back up and rerun on demand (LOOKUP mode) without
+      * scanning the whole sequential TRAN-FILE for it.
+       FD TRAN-INDEX-FILE.
+       01 TRAN-INDEX-RECORD.
+           05 TRANX-VALUE-1         PIC S9(9)V99.
+           05 TRANX-OPERATION       PIC X(1).
+           05 TRANX-VALUE-2         PIC S9(9)V99.
+           05 TRANX-DATE-IN         PIC 9(08).
+           05 TRANX-OPERATOR-ID-IN  PIC X(08).
+           05 TRANX-REFERENCE-IN    PIC X(10).
+      * Carried so a NEGATE/reversal entry's before/after audit
+      * snapshot (JRNL-ORIG-RESULT) doesn't have to recompute the
+      * original transaction's arithmetic.
+           05 TRANX-RESULT          PIC S9(9)V99.
+
+      * CTLTOTAL carries one externally-supplied control total that
+      * the computed GRAND-TOTAL is reconciled against at the end of
+      * a batch run -- typically a count produced by whatever upstream
+      * system handed us the transaction file.
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD.
+           05 CTL-EXPECTED-TOTAL PIC S9(9)V99.
+
+      * Carries forward a running balance between one CALCULATOR
+      * invocation and the next -- BALANCE mode reads BAL-AMOUNT as
+      * the starting VALUE-1, applies the requested operation, and
+      * rewrites BAL-AMOUNT with RESULT so the next invocation picks
+      * up where this one left off.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD.
+           05 BAL-AMOUNT PIC S9(9)V99.
+
+      * A dedicated dataset for high-visibility alerts -- separate
+      * from the error queue (which is detail for the helpdesk) so
+      * whoever monitors this job's output can watch just ALERTQ and
+      * not have to comb through ordinary error traffic.
+       FD ALERT-FILE.
+       01 ALERT-RECORD.
+           05 ALERT-RUN-DATE PIC 9(08).
+           05 ALERT-RUN-TIME PIC 9(08).
+           05 ALERT-MESSAGE  PIC X(60).
+
+       FD JOURNAL-FILE.
+       01 JOURNAL-RECORD.
+           05 JRNL-VALUE-1   PIC S9(9)V99.
+           05 JRNL-OPERATION PIC X(1).
+           05 JRNL-VALUE-2   PIC S9(9)V99.
+           05 JRNL-RESULT    PIC S9(9)V99.
+           05 JRNL-DATE      PIC 9(08).
+           05 JRNL-OPERATOR-ID      PIC X(08).
+           05 JRNL-REFERENCE        PIC X(10).
+           05 JRNL-OUTCOME   PIC X(20).
+      * JRNL-RUN-DATE/JRNL-RUN-TIME stamp the run that wrote this
+      * line, not the transaction's own date -- CALCULATOR can be
+      * run more than once a day, so the date alone doesn't tell two
+      * runs apart when matching a line up against the job log.
+           05 JRNL-RUN-DATE  PIC 9(08).
+           05 JRNL-RUN-TIME  PIC 9(08).
+      * JRNL-ORIG-* carries a before snapshot of the transaction a
+      * NEGATE/reversal entry is reversing, alongside the after
+      * values already captured above in JRNL-VALUE-1/VALUE-2/
+      * RESULT, so the journal shows both sides of a correction on
+      * one line without having to chase the original reference
+      * number back through earlier journal runs.  Left blank/zero
+      * for every non-reversal transaction.
+           05 JRNL-ORIG-REFERENCE PIC X(10).
+           05 JRNL-ORIG-VALUE-1   PIC S9(9)V99.
+           05 JRNL-ORIG-VALUE-2   PIC S9(9)V99.
+           05 JRNL-ORIG-RESULT    PIC S9(9)V99.
+      * Header and trailer views of the same 139-byte JOURNAL-RECORD
+      * slot, written once each around a batch run so a downstream
+      * reader can see the run's bounds without scanning the whole
+      * journal.  JRNLH-RECORD-COUNT is a placeholder at write time
+      * -- the real count isn't known until the batch completes --
+      * filled in for real on the trailer.
+       01 JOURNAL-HEADER REDEFINES JOURNAL-RECORD.
+           05 JRNLH-RECORD-TYPE  PIC X(01).
+           05 JRNLH-RUN-DATE     PIC 9(08).
+           05 JRNLH-RUN-TIME     PIC 9(08).
+           05 JRNLH-PROGRAM-NAME PIC X(08).
+           05 JRNLH-RECORD-COUNT PIC 9(08).
+           05 FILLER             PIC X(106).
+       01 JOURNAL-TRAILER REDEFINES JOURNAL-RECORD.
+           05 JRNLT-RECORD-TYPE   PIC X(01).
+           05 JRNLT-RECORD-COUNT  PIC 9(08).
+           05 JRNLT-GRAND-TOTAL   PIC S9(9)V99.
+           05 FILLER              PIC X(119).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-RECORD-COUNT PIC 9(08).
+
+       FD ERROR-QUEUE-FILE.
+       01 ERROR-QUEUE-RECORD.
+           05 ERRQ-SEQUENCE  PIC 9(08).
+           05 ERRQ-ARGUMENTS PIC X(128).
+
+      * Fixed-column report line for our print-distribution system,
+      * used instead of free-form DISPLAY when PRINT-MODE is on.
+       FD PRINT-FILE.
+       01 PRINT-RECORD.
+           05 PRT-DATE      PIC 9(08).
+           05 FILLER        PIC X(01).
+           05 PRT-OPERATOR  PIC X(08).
+           05 FILLER        PIC X(01).
+           05 PRT-VALUE-1   PIC -(09)9.99.
+           05 FILLER        PIC X(01).
+           05 PRT-OPERATION PIC X(01).
+           05 FILLER        PIC X(01).
+           05 PRT-VALUE-2   PIC -(09)9.99.
+           05 FILLER        PIC X(01).
+           05 PRT-RESULT    PIC -(09)9.99.
+      * Alternate view of the same slot used for the one-line
+      * department/cost-center heading at the top of a print report.
+       01 PRINT-HEADING REDEFINES PRINT-RECORD.
+           05 PRTH-TEXT PIC X(61).
+
        WORKING-STORAGE SECTION.
-       01 ARGUMENTS  PIC X(128).
+       01 RUN-DATE PIC 9(08).
+      * RUN-TIME rides alongside RUN-DATE so that a result line or
+      * journal entry can be correlated back to a specific run even
+      * when more than one run happens on the same calendar day.
+       01 RUN-TIME PIC 9(08).
+       01 ERROR-QUEUE-STATUS PIC X(02).
+       01 ERROR-SEQUENCE     PIC 9(08) COMP VALUE 0.
+      *****************************************************************
+      *  UNKNOWN-OP-TABLE tallies how many times each distinct
+      *  unrecognized OPERATION code turned up during the run, for the
+      *  frequency report at the end of a batch job -- the error queue
+      *  (ERROR-QUEUE-FILE above) keeps the raw detail, this table
+      *  keeps the summary.
+      *****************************************************************
+       01 UNKNOWN-OP-TABLE.
+           05 UNKNOWN-OP-ENTRY OCCURS 20 TIMES
+                   INDEXED BY UNKNOWN-OP-IDX.
+               10 UNKNOWN-OP-CODE  PIC X(01).
+               10 UNKNOWN-OP-COUNT PIC 9(05) COMP VALUE 0.
+       01 UNKNOWN-OP-ENTRIES-USED PIC 9(03) COMP VALUE 0.
+       01 UNKNOWN-OP-FOUND-SWITCH PIC X(01) VALUE 'N'.
+           88 UNKNOWN-OP-FOUND VALUE 'Y'.
+       01 UNKNOWN-OP-EDIT PIC ZZZZ9.
+       01 GRAND-TOTAL        PIC S9(9)V99 VALUE 0.
+       01 STAT-TRANS-READ    PIC 9(08) COMP VALUE 0.
+       01 STAT-ADDITIONS     PIC 9(08) COMP VALUE 0.
+       01 STAT-SUBTRACTIONS  PIC 9(08) COMP VALUE 0.
+       01 STAT-ERRORS        PIC 9(08) COMP VALUE 0.
+       01 STAT-EDIT          PIC ZZZZZZZ9.
+       01 TRAN-INDEX-STATUS  PIC X(02).
+       01 LOOKUP-REFERENCE   PIC X(10).
+       01 CONTROL-TOTAL-STATUS PIC X(02).
+       01 CONTROL-TOTAL-EDIT   PIC ZZZZZZZZ9.99-.
+       01 BALANCE-STATUS       PIC X(02).
+       01 ALERT-STATUS         PIC X(02).
+      * ALERT-THRESHOLD is set shop-wide via the CALC-ALERT-THRESHOLD
+      * environment variable.  Left at its default, zero, the alert
+      * check is disabled and a run's error count is never flagged
+      * no matter how high it climbs -- the same left-at-zero-means-
+      * off convention as VARIANCE-THRESHOLD above.
+       01 ALERT-THRESHOLD      PIC 9(08) VALUE 0.
+       01 ALERT-THRESHOLD-ENV  PIC X(08).
+       01 ALERT-EDIT           PIC ZZZZZZZ9.
+       01 PRINT-MODE-SWITCH  PIC X(01) VALUE 'N'.
+           88 PRINT-MODE VALUE 'Y'.
+       01 QUIET-MODE-SWITCH  PIC X(01) VALUE 'N'.
+           88 QUIET-MODE VALUE 'Y'.
+       01 QUIET-ENV-VALUE    PIC X(03).
+      * REPORT-HEADING carries a submitting department's own heading
+      * line (name or cost-center code) onto the top of a PRINT-MODE
+      * report, set shop-wide via the CALC-DEPT-HEADING environment
+      * variable so each department's JCL can supply its own without
+      * any program change.  Left blank, no heading record is
+      * written and the report looks exactly as it always has.
+       01 REPORT-HEADING     PIC X(61) VALUE SPACES.
+       01 CHECKPOINT-STATUS    PIC X(02).
+       01 RECORDS-PROCESSED    PIC 9(08) COMP VALUE 0.
+       01 RECORDS-TO-SKIP      PIC 9(08) COMP VALUE 0.
+       01 CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 100.
+       01 CHECKPOINT-QUOTIENT  PIC 9(08) COMP.
+       01 CHECKPOINT-REMAINDER PIC 9(08) COMP.
+       01 ARGUMENTS       PIC X(128).
+       01 JOURNAL-STATUS  PIC X(2).
+      * Sized to hold the widest VALUE-1/VALUE-2 text CALCULATOR now
+      * accepts, "-999999999.99" (13 characters), since req040
+      * widened those fields to PIC S9(9)V99 -- a token field
+      * narrower than the longest legal operand would silently
+      * truncate it ahead of CHECK-NUMERIC-TOKEN ever seeing it.
+       01 ARG1-TEXT       PIC X(13).
+       01 ARG1-LEN        PIC 9(2) COMP.
+       01 ARG2-TEXT       PIC X(13).
+       01 ARG2-LEN        PIC 9(2) COMP.
+       01 TOKEN-TEXT      PIC X(13).
+       01 TOKEN-LEN       PIC 9(2) COMP.
+       01 TOKEN-DIGITS    PIC 9(2) COMP.
+       01 TOKEN-SIGNED    PIC 9(1) COMP.
+       01 TOKEN-POINTS    PIC 9(1) COMP.
+       01 TOKEN-VALID-SWITCH PIC X(1).
+           88 TOKEN-VALID VALUE 'Y'.
+       01 ARG-POINTER     PIC 9(3) COMP.
+       01 OP-TEXT         PIC X(13).
+       01 OP-LEN          PIC 9(2) COMP.
+       01 OP-TEXT-UPPER   PIC X(13).
+       01 CHAIN-EOF-SWITCH PIC X(1).
+           88 CHAIN-EOF VALUE 'Y'.
+       01 CHAIN-OP-SWITCH  PIC X(1).
+           88 CHAIN-OP-PERFORMED VALUE 'Y'.
+      * Distinct from CHAIN-OP-PERFORMED above: that flag only means
+      * an operation was attempted, not that it succeeded.  A balance
+      * must never be written back from a chain that ended in a
+      * rejected operator, a divide-by-zero, an overflow, or any other
+      * non-zero RETURN-CODE, so WRITE-BALANCE is gated on this flag
+      * instead, which only goes true on a chain step that actually
+      * came back RETURN-CODE = 0.
+       01 CHAIN-OK-SWITCH  PIC X(1) VALUE 'N'.
+           88 CHAIN-SUCCEEDED VALUE 'Y'.
+       01 RESULT-MAGNITUDE   PIC 9(9)V99.
+       01 RESULT-EDIT        PIC ZZZZZZZZ9.99.
+       01 SIGN-SUFFIX        PIC X(2).
+       01 GRAND-TOTAL-EDIT   PIC ZZZZZZZZ9.99-.
+       01 EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 TRAN-EOF VALUE 'Y'.
+      * DISPATCH-MODE chooses how PROCESS-OPERATION invokes the
+      * arithmetic subprograms: STATIC calls the subprogram by a
+      * literal name (resolved when this program is linked), while
+      * DYNAMIC calls it through SUBPROGRAM-NAME so GnuCOBOL resolves
+      * and loads the module at run time instead.
+       01 DISPATCH-MODE  PIC X(7) VALUE "STATIC".
+           88 DYNAMIC-DISPATCH VALUE "DYNAMIC".
+       01 SUBPROGRAM-NAME PIC X(12).
+       01 ARGUMENTS-SCRATCH PIC X(128).
        01 OPERATION  PIC X(1).
-           88 ADDITION    VALUE '+'.
-           88 SUBTRACTION VALUE '-'.
+           88 ADDITION       VALUE '+'.
+           88 SUBTRACTION    VALUE '-'.
+           88 MULTIPLICATION VALUE '*'.
+           88 DIVISION-OP    VALUE '/'.
+           88 PERCENTAGE     VALUE '%'.
+           88 COMPARISON     VALUE '?'.
+           88 NEGATION       VALUE 'N'.
+           88 INTEREST       VALUE 'I'.
+      *****************************************************************
+      *  VARIANCE-THRESHOLD-LIMIT is the shop-wide variance threshold
+      *  handed to subtraction on every call (copy/data.cpy's
+      *  VARIANCE-THRESHOLD field) -- a subtraction RESULT whose
+      *  magnitude exceeds this gets flagged for manual review rather
+      *  than posted unremarked.  1000.00 is only the default; it is
+      *  configurable shop-wide via the CALC-VARIANCE-THRESHOLD
+      *  environment variable, the same way ALERT-THRESHOLD and
+      *  REPORT-HEADING are.  Widened to S9(9)V99 alongside
+      *  copy/data.cpy's VARIANCE-THRESHOLD so a six-figure-or-larger
+      *  threshold doesn't overflow the field it is stored in.
+      *****************************************************************
+       01 VARIANCE-THRESHOLD-LIMIT PIC S9(9)V99 VALUE 1000.00.
+       01 VARIANCE-THRESHOLD-ENV   PIC X(08).
+      *  CALC-VARIANCE-THRESHOLD is a whole-dollar amount (no decimal
+      *  point expected) -- moving its raw alphanumeric env value
+      *  straight into VARIANCE-THRESHOLD-LIMIT's PIC S9(9)V99 would be
+      *  an alphanumeric-to-numeric MOVE, which does not line up on the
+      *  decimal point the way a numeric-to-numeric MOVE does, and
+      *  silently loses the value.  Landing it in this integer work
+      *  field first and then MOVEing the work field (numeric to
+      *  numeric) into VARIANCE-THRESHOLD-LIMIT gets the decimal
+      *  alignment right.
+       01 VARIANCE-THRESHOLD-WORK  PIC 9(08) VALUE 0.
+       COPY optable.
        01 IO.
        COPY data.
 
        PROCEDURE DIVISION.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           OPEN EXTEND JOURNAL-FILE
+           IF JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN EXTEND ERROR-QUEUE-FILE
+           IF ERROR-QUEUE-STATUS = "35"
+               OPEN OUTPUT ERROR-QUEUE-FILE
+           END-IF
+           OPEN EXTEND ALERT-FILE
+           IF ALERT-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           ACCEPT ALERT-THRESHOLD-ENV
+               FROM ENVIRONMENT "CALC-ALERT-THRESHOLD"
+           MOVE ALERT-THRESHOLD-ENV TO ALERT-THRESHOLD
+           ACCEPT VARIANCE-THRESHOLD-ENV
+               FROM ENVIRONMENT "CALC-VARIANCE-THRESHOLD"
+           IF VARIANCE-THRESHOLD-ENV NOT = SPACES
+               MOVE VARIANCE-THRESHOLD-ENV TO VARIANCE-THRESHOLD-WORK
+               MOVE VARIANCE-THRESHOLD-WORK TO VARIANCE-THRESHOLD-LIMIT
+           END-IF
+           MOVE 0      TO TRAN-DATE
+           MOVE SPACES TO OPERATOR-ID
+           MOVE SPACES TO REFERENCE-NUMBER
+           MOVE SPACES TO ARGUMENTS
+      * COMMAND-LINE is tried first: an ad hoc terminal invocation
+      * with real arguments has to win immediately, since ACCEPT FROM
+      * SYSIN blocks waiting on stdin whenever nothing is redirected
+      * into it.  Only when COMMAND-LINE comes back blank -- the
+      * normal case when this runs under JCL, where the PARM card
+      * rides in on the SYSIN DD instead -- do we fall back to SYSIN.
            ACCEPT ARGUMENTS FROM COMMAND-LINE END-ACCEPT
+           IF ARGUMENTS = SPACES
+               ACCEPT ARGUMENTS FROM SYSIN
+           END-IF
+           ACCEPT REPORT-HEADING FROM ENVIRONMENT "CALC-DEPT-HEADING"
+      * QUIET mode can be requested either as a leading command-line
+      * token or, so it can be set shop-wide for a batch window
+      * without editing every job's PARM card, via the CALC-QUIET
+      * environment variable.
+           ACCEPT QUIET-ENV-VALUE FROM ENVIRONMENT "CALC-QUIET"
+           IF QUIET-ENV-VALUE = "YES" OR QUIET-ENV-VALUE = "Y  "
+               SET QUIET-MODE TO TRUE
+           END-IF
+           IF ARGUMENTS(1:6) = "QUIET "
+               SET QUIET-MODE TO TRUE
+               MOVE SPACES TO ARGUMENTS-SCRATCH
+               MOVE ARGUMENTS(7:122) TO ARGUMENTS-SCRATCH
+               MOVE ARGUMENTS-SCRATCH TO ARGUMENTS
+           END-IF
+           IF ARGUMENTS(1:8) = "DYNAMIC "
+               MOVE "DYNAMIC" TO DISPATCH-MODE
+               MOVE SPACES TO ARGUMENTS-SCRATCH
+               MOVE ARGUMENTS(9:120) TO ARGUMENTS-SCRATCH
+               MOVE ARGUMENTS-SCRATCH TO ARGUMENTS
+           ELSE
+               IF ARGUMENTS(1:7) = "STATIC "
+                   MOVE SPACES TO ARGUMENTS-SCRATCH
+                   MOVE ARGUMENTS(8:121) TO ARGUMENTS-SCRATCH
+                   MOVE ARGUMENTS-SCRATCH TO ARGUMENTS
+               END-IF
+           END-IF
+           IF ARGUMENTS(1:6) = "BATCH "
+               IF ARGUMENTS(7:5) = "PRINT"
+                   SET PRINT-MODE TO TRUE
+               END-IF
+               PERFORM PROCESS-BATCH
+           ELSE
+               IF ARGUMENTS(1:7) = "LOOKUP "
+                   MOVE ARGUMENTS(8:10) TO LOOKUP-REFERENCE
+                   PERFORM PROCESS-LOOKUP
+               ELSE
+                   IF ARGUMENTS(1:8) = "BALANCE "
+                       MOVE SPACES TO ARGUMENTS-SCRATCH
+                       MOVE ARGUMENTS(9:120) TO ARGUMENTS-SCRATCH
+                       MOVE ARGUMENTS-SCRATCH TO ARGUMENTS
+                       PERFORM PROCESS-BALANCE
+                   ELSE
+                       IF ARGUMENTS = SPACES
+                           PERFORM PROMPT-FOR-TRANSACTION
+                       ELSE
+                           PERFORM PARSE-ARGUMENTS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE JOURNAL-FILE
+           CLOSE ERROR-QUEUE-FILE
+           CLOSE ALERT-FILE
+           GOBACK
+           .
+
+      * One-off interactive mode for a TSO/terminal session when no
+      * command-line ARGUMENTS were supplied.
+       PROMPT-FOR-TRANSACTION SECTION.
+           DISPLAY "value 1: " WITH NO ADVANCING
+           ACCEPT VALUE-1
+           DISPLAY "operation (+ - * /): " WITH NO ADVANCING
+           ACCEPT OPERATION
+           DISPLAY "value 2: " WITH NO ADVANCING
+           ACCEPT VALUE-2
+           PERFORM PROCESS-OPERATION
+           EXIT.
+
+      * Parses "value1 op value2 [op value3 ...]" and applies each
+      * operator left to right, carrying RESULT forward as the next
+      * VALUE-1, so a chain like "5 + 3 - 2" runs as one invocation.
+       PARSE-ARGUMENTS SECTION.
+           MOVE 1 TO ARG-POINTER
+           MOVE 'N' TO CHAIN-EOF-SWITCH
+           MOVE 'N' TO CHAIN-OP-SWITCH
+           MOVE 'N' TO CHAIN-OK-SWITCH
+           UNSTRING ARGUMENTS DELIMITED BY ALL SPACES
+               INTO ARG1-TEXT COUNT IN ARG1-LEN
+               WITH POINTER ARG-POINTER
+           END-UNSTRING
+           MOVE ARG1-TEXT TO TOKEN-TEXT
+           MOVE ARG1-LEN  TO TOKEN-LEN
+           PERFORM CHECK-NUMERIC-TOKEN
+           IF TOKEN-VALID
+               MOVE ARG1-TEXT TO VALUE-1
+               PERFORM CHAIN-STEP UNTIL CHAIN-EOF
+           ELSE
+               DISPLAY "invalid numeric input: " ARGUMENTS
+               PERFORM DISPLAY-USAGE
+           END-IF
+           EXIT.
+
+       CHAIN-STEP SECTION.
+           MOVE 0 TO OP-LEN
            UNSTRING ARGUMENTS DELIMITED BY ALL SPACES
-               INTO VALUE-1 OPERATION VALUE-2
+               INTO OP-TEXT COUNT IN OP-LEN
+               WITH POINTER ARG-POINTER
            END-UNSTRING
+           IF OP-LEN = 0
+               SET CHAIN-EOF TO TRUE
+               IF NOT CHAIN-OP-PERFORMED
+                   PERFORM DISPLAY-USAGE
+               END-IF
+           ELSE
+               MOVE 0 TO ARG2-LEN
+               UNSTRING ARGUMENTS DELIMITED BY ALL SPACES
+                   INTO ARG2-TEXT COUNT IN ARG2-LEN
+                   WITH POINTER ARG-POINTER
+               END-UNSTRING
+               IF ARG2-LEN = 0
+                   DISPLAY "missing operand after operator: " ARGUMENTS
+                   PERFORM DISPLAY-USAGE
+                   MOVE 'N' TO CHAIN-OK-SWITCH
+                   SET CHAIN-EOF TO TRUE
+               ELSE
+                   MOVE ARG2-TEXT TO TOKEN-TEXT
+                   MOVE ARG2-LEN  TO TOKEN-LEN
+                   PERFORM CHECK-NUMERIC-TOKEN
+                   IF TOKEN-VALID
+                       PERFORM NORMALIZE-OPERATOR-TOKEN
+                       MOVE ARG2-TEXT TO VALUE-2
+                       PERFORM PROCESS-OPERATION
+                       SET CHAIN-OP-PERFORMED TO TRUE
+                       IF RETURN-CODE = 0
+                           SET CHAIN-SUCCEEDED TO TRUE
+                           MOVE RESULT TO VALUE-1
+                       ELSE
+                           MOVE 'N' TO CHAIN-OK-SWITCH
+                           SET CHAIN-EOF TO TRUE
+                       END-IF
+                   ELSE
+                       DISPLAY "invalid numeric input: " ARGUMENTS
+                       PERFORM DISPLAY-USAGE
+                       MOVE 'N' TO CHAIN-OK-SWITCH
+                       SET CHAIN-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+      * Recognizes the word forms ADD and SUB, in any mix of case, as
+      * synonyms for the symbolic operators '+' and '-' -- our crews
+      * read these over the phone and the words carry better than a
+      * bare symbol does.  Anything else falls through unchanged and
+      * is handled as a single character, exactly as before.
+       NORMALIZE-OPERATOR-TOKEN SECTION.
+           MOVE OP-TEXT TO OP-TEXT-UPPER
+           INSPECT OP-TEXT-UPPER CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           EVALUATE OP-TEXT-UPPER(1:3)
+               WHEN "ADD"
+                   MOVE "+" TO OPERATION
+               WHEN "SUB"
+                   MOVE "-" TO OPERATION
+               WHEN OTHER
+                   MOVE OP-TEXT(1:1) TO OPERATION
+           END-EVALUATE
+           EXIT.
 
-           EVALUATE TRUE
-               WHEN ADDITION
-                   CALL 'addition' USING IO
+      * One-line syntax reminder for malformed ARGUMENTS, so a new
+      * operator can see the expected form without asking around.
+      * RETURN-CODE 4 is set here, not by each caller, so every
+      * malformed-input path -- non-numeric VALUE-1, a missing
+      * operator, a missing operand, a non-numeric VALUE-2 -- exits
+      * non-zero instead of leaving RETURN-CODE at its default 0,
+      * which a downstream job step would otherwise read as success.
+       DISPLAY-USAGE SECTION.
+           DISPLAY "usage: value1 operator value2 "
+               "[operator value3 ...]"
+           MOVE 4 TO RETURN-CODE
+           EXIT.
+
+      * Carries a balance forward across invocations instead of
+      * taking VALUE-1 from ARGUMENTS: the starting balance is read
+      * from BALANCE-FILE (zero if the file doesn't exist yet, e.g.
+      * a brand-new account), the remainder of ARGUMENTS is parsed
+      * as "operator value2 [operator value3 ...]" through the same
+      * CHAIN-STEP paragraph PARSE-ARGUMENTS uses, and the resulting
+      * RESULT is written back as the new balance for next time.
+       PROCESS-BALANCE SECTION.
+           OPEN INPUT BALANCE-FILE
+           IF BALANCE-STATUS = "35"
+               MOVE 0 TO VALUE-1
+           ELSE
+               READ BALANCE-FILE
+                   AT END
+                       MOVE 0 TO VALUE-1
+                   NOT AT END
+                       MOVE BAL-AMOUNT TO VALUE-1
+               END-READ
+               CLOSE BALANCE-FILE
+           END-IF
+           MOVE 1 TO ARG-POINTER
+           MOVE 'N' TO CHAIN-EOF-SWITCH
+           MOVE 'N' TO CHAIN-OP-SWITCH
+           MOVE 'N' TO CHAIN-OK-SWITCH
+           PERFORM CHAIN-STEP UNTIL CHAIN-EOF
+           IF CHAIN-SUCCEEDED
+               PERFORM WRITE-BALANCE
+           END-IF
+           EXIT.
+
+       WRITE-BALANCE SECTION.
+           MOVE RESULT TO BAL-AMOUNT
+           OPEN OUTPUT BALANCE-FILE
+           WRITE BALANCE-RECORD
+           CLOSE BALANCE-FILE
+           EXIT.
+
+      * Restarts a large batch run where the last one left off: a
+      * prior run's checkpoint count of already-committed records is
+      * read and that many records are skipped unprocessed before
+      * normal processing resumes, so an abend partway through does
+      * not cause already-journaled transactions to be redone.
+      * Re-runs one specific transaction by reference number against
+      * the indexed copy of the transaction file (TRANINDEX), rather
+      * than scanning the whole sequential TRAN-FILE for it.
+       PROCESS-LOOKUP SECTION.
+           OPEN INPUT TRAN-INDEX-FILE
+           IF TRAN-INDEX-STATUS NOT = "00"
+               DISPLAY "unable to open indexed transaction file"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE LOOKUP-REFERENCE TO TRANX-REFERENCE-IN
+               READ TRAN-INDEX-FILE
+                   INVALID KEY
+                       DISPLAY "no transaction found for reference: "
+                           LOOKUP-REFERENCE
+                       MOVE 8 TO RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE TRANX-VALUE-1        TO VALUE-1
+                       MOVE TRANX-OPERATION      TO OPERATION
+                       MOVE TRANX-VALUE-2        TO VALUE-2
+                       MOVE TRANX-DATE-IN        TO TRAN-DATE
+                       MOVE TRANX-OPERATOR-ID-IN TO OPERATOR-ID
+                       MOVE TRANX-REFERENCE-IN   TO REFERENCE-NUMBER
+                       PERFORM PROCESS-OPERATION
+               END-READ
+               CLOSE TRAN-INDEX-FILE
+           END-IF
+           EXIT.
+
+      * Pulls the before side of a NEGATE/reversal entry's audit
+      * snapshot -- the original transaction's VALUE-1/VALUE-2/
+      * RESULT -- out of the same indexed TRANINDEX file LOOKUP mode
+      * reads, keyed by ORIGINAL-REFERENCE-NUMBER rather than the
+      * reversing entry's own REFERENCE-NUMBER.  Leaves JRNL-ORIG-*
+      * at its cleared default if the original can't be found.
+       LOOKUP-ORIGINAL-TRANSACTION SECTION.
+           OPEN INPUT TRAN-INDEX-FILE
+           IF TRAN-INDEX-STATUS = "00"
+               MOVE ORIGINAL-REFERENCE-NUMBER TO TRANX-REFERENCE-IN
+               READ TRAN-INDEX-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE ORIGINAL-REFERENCE-NUMBER
+                           TO JRNL-ORIG-REFERENCE
+                       MOVE TRANX-VALUE-1 TO JRNL-ORIG-VALUE-1
+                       MOVE TRANX-VALUE-2 TO JRNL-ORIG-VALUE-2
+                       MOVE TRANX-RESULT  TO JRNL-ORIG-RESULT
+               END-READ
+               CLOSE TRAN-INDEX-FILE
+           END-IF
+           EXIT.
+
+       PROCESS-BATCH SECTION.
+           PERFORM WRITE-JOURNAL-HEADER
+           IF PRINT-MODE
+               OPEN OUTPUT PRINT-FILE
+               PERFORM WRITE-REPORT-HEADING
+           END-IF
+           OPEN INPUT TRAN-FILE
+           PERFORM READ-CHECKPOINT
+           PERFORM SKIP-CHECKPOINTED-TRAN
+               UNTIL RECORDS-PROCESSED >= RECORDS-TO-SKIP OR TRAN-EOF
+           PERFORM READ-AND-PROCESS-TRAN UNTIL TRAN-EOF
+           CLOSE TRAN-FILE
+           IF PRINT-MODE
+               CLOSE PRINT-FILE
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM DISPLAY-GRAND-TOTAL
+           PERFORM DISPLAY-BATCH-STATISTICS
+           PERFORM RECONCILE-CONTROL-TOTAL
+           IF STAT-ERRORS > 0 AND RETURN-CODE = 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-JOURNAL-TRAILER
+           EXIT.
+
+       WRITE-JOURNAL-HEADER SECTION.
+           MOVE "H"            TO JRNLH-RECORD-TYPE
+           MOVE RUN-DATE       TO JRNLH-RUN-DATE
+           MOVE RUN-TIME       TO JRNLH-RUN-TIME
+           MOVE "CALCULAT"     TO JRNLH-PROGRAM-NAME
+           MOVE 0              TO JRNLH-RECORD-COUNT
+           WRITE JOURNAL-RECORD FROM JOURNAL-HEADER
+           EXIT.
+
+       WRITE-JOURNAL-TRAILER SECTION.
+           MOVE "T"               TO JRNLT-RECORD-TYPE
+           MOVE STAT-TRANS-READ   TO JRNLT-RECORD-COUNT
+           MOVE GRAND-TOTAL       TO JRNLT-GRAND-TOTAL
+           WRITE JOURNAL-RECORD FROM JOURNAL-TRAILER
+           EXIT.
+
+       READ-CHECKPOINT SECTION.
+           MOVE 0 TO RECORDS-TO-SKIP
+           MOVE 0 TO RECORDS-PROCESSED
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHKPT-RECORD-COUNT TO RECORDS-TO-SKIP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      * Skips back over already-journaled transactions on a restart.
+      * RECORDS-PROCESSED has to count exactly the same records
+      * READ-AND-PROCESS-TRAN counts below -- real transactions only,
+      * never the blank/comment lines it passes over untouched -- or
+      * a restart lands on the wrong record whenever one of those
+      * lines falls ahead of the checkpoint.
+       SKIP-CHECKPOINTED-TRAN SECTION.
+           READ TRAN-FILE
+               AT END
+                   SET TRAN-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-RECORD = SPACES OR TRAN-RECORD(1:1) = "*"
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO RECORDS-PROCESSED
+                   END-IF
+           END-READ
+           EXIT.
+
+      * Blank records and records beginning with an asterisk are
+      * treated as comments -- a submitter can annotate a batch file
+      * by hand without every line having to be a live transaction --
+      * and are passed over without being counted or journaled.
+       READ-AND-PROCESS-TRAN SECTION.
+           READ TRAN-FILE
+               AT END
+                   SET TRAN-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-RECORD = SPACES OR TRAN-RECORD(1:1) = "*"
+                       CONTINUE
+                   ELSE
+                       MOVE TRAN-VALUE-1        TO VALUE-1
+                       MOVE TRAN-OPERATION      TO OPERATION
+                       MOVE TRAN-VALUE-2        TO VALUE-2
+                       MOVE TRAN-DATE-IN        TO TRAN-DATE
+                       MOVE TRAN-OPERATOR-ID-IN TO OPERATOR-ID
+                       MOVE TRAN-REFERENCE-IN   TO REFERENCE-NUMBER
+                       ADD 1 TO STAT-TRANS-READ
+                       PERFORM PROCESS-OPERATION
+                       IF RETURN-CODE = 0
+                           ADD RESULT TO GRAND-TOTAL
+                               ON SIZE ERROR
+                                   DISPLAY "grand total overflow -- "
+                                       "total not updated for "
+                                       "reference " REFERENCE-NUMBER
+                                   ADD 1 TO STAT-ERRORS
+                           END-ADD
+                       END-IF
+                       ADD 1 TO RECORDS-PROCESSED
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+                   END-IF
+           END-READ
+           EXIT.
+
+       WRITE-CHECKPOINT-IF-DUE SECTION.
+           DIVIDE RECORDS-PROCESSED BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT
+               REMAINDER CHECKPOINT-REMAINDER
+           IF CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORDS-PROCESSED TO CHKPT-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * A batch run that reaches end of file cleanly has nothing left
+      * to restart, so the checkpoint is reset to zero rather than
+      * left pointing past the end of the file for the next run.
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHKPT-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * TOKEN-VALID is set true when TOKEN-TEXT(1:TOKEN-LEN) is an
+      * optionally-signed run of digits, with at most one embedded
+      * decimal point, and nothing else.
+       CHECK-NUMERIC-TOKEN SECTION.
+           MOVE 'N' TO TOKEN-VALID-SWITCH
+           MOVE 0 TO TOKEN-DIGITS
+           MOVE 0 TO TOKEN-SIGNED
+           MOVE 0 TO TOKEN-POINTS
+           IF TOKEN-LEN > 0
+               IF TOKEN-TEXT(1:1) = '-' OR TOKEN-TEXT(1:1) = '+'
+                   MOVE 1 TO TOKEN-SIGNED
+               END-IF
+               INSPECT TOKEN-TEXT TALLYING TOKEN-DIGITS
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                       ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+               INSPECT TOKEN-TEXT TALLYING TOKEN-POINTS FOR ALL "."
+               IF TOKEN-POINTS <= 1
+                   AND TOKEN-DIGITS > 0
+                   AND TOKEN-DIGITS + TOKEN-SIGNED + TOKEN-POINTS
+                       = TOKEN-LEN
+                   MOVE 'Y' TO TOKEN-VALID-SWITCH
+               END-IF
+           END-IF
+           EXIT.
+
+      * Looks OPERATION up in OP-TABLE (copy/optable.cpy) rather than
+      * testing it against a hardcoded list of 88-levels, so adding
+      * or retiring an operation is a table change, not a procedure
+      * division change.
+      * SEARCH walks OP-TABLE-ENTRY to whatever its own OCCURS count
+      * is, so growing or shrinking copy/optable.cpy never requires a
+      * matching change to a search bound kept here -- unlike the old
+      * PERFORM VARYING form this replaced, which hardcoded the table's
+      * entry count a second time.
+       PROCESS-OPERATION SECTION.
+           SET OP-TABLE-IDX TO 1
+           SEARCH OP-TABLE-ENTRY
+               AT END
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM LOG-BAD-OPERATION
                    PERFORM DISPLAY-RESULT
-               WHEN SUBTRACTION
-                   CALL 'subtraction' USING IO
+               WHEN OP-TABLE-CODE(OP-TABLE-IDX) = OPERATION
+                   MOVE OP-TABLE-SUBPROGRAM(OP-TABLE-IDX)
+                       TO SUBPROGRAM-NAME
+                   MOVE VARIANCE-THRESHOLD-LIMIT TO VARIANCE-THRESHOLD
+                   PERFORM CALL-SUBPROGRAM
                    PERFORM DISPLAY-RESULT
+                   IF OPERATION = "+"
+                       ADD 1 TO STAT-ADDITIONS
+                   END-IF
+                   IF OPERATION = "-"
+                       ADD 1 TO STAT-SUBTRACTIONS
+                   END-IF
+           END-SEARCH
+           EXIT.
+
+      * Unrecognized OPERATION codes are kept in a dedicated queue,
+      * raw ARGUMENTS line and all, so the helpdesk can see exactly
+      * what came in instead of only a console message that's gone
+      * once the job ends.
+       LOG-BAD-OPERATION SECTION.
+           ADD 1 TO ERROR-SEQUENCE
+           MOVE ERROR-SEQUENCE TO ERRQ-SEQUENCE
+           MOVE ARGUMENTS      TO ERRQ-ARGUMENTS
+           WRITE ERROR-QUEUE-RECORD
+           PERFORM TALLY-UNKNOWN-OPERATION
+           EXIT.
+
+      * Finds OPERATION's entry in UNKNOWN-OP-TABLE, adding a new one
+      * if this is the first time this particular bad code has come
+      * up.  Extra distinct codes past the table's 20-entry capacity
+      * are still logged to the error queue above, just not broken
+      * out individually in the frequency report.
+       TALLY-UNKNOWN-OPERATION SECTION.
+           MOVE 'N' TO UNKNOWN-OP-FOUND-SWITCH
+           SET UNKNOWN-OP-IDX TO 1
+           PERFORM SEARCH-UNKNOWN-OP-TABLE
+               UNTIL UNKNOWN-OP-IDX > UNKNOWN-OP-ENTRIES-USED
+                   OR UNKNOWN-OP-FOUND
+           IF NOT UNKNOWN-OP-FOUND
+               IF UNKNOWN-OP-ENTRIES-USED < 20
+                   ADD 1 TO UNKNOWN-OP-ENTRIES-USED
+                   SET UNKNOWN-OP-IDX TO UNKNOWN-OP-ENTRIES-USED
+                   MOVE OPERATION TO UNKNOWN-OP-CODE(UNKNOWN-OP-IDX)
+                   MOVE 1 TO UNKNOWN-OP-COUNT(UNKNOWN-OP-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO UNKNOWN-OP-COUNT(UNKNOWN-OP-IDX)
+           END-IF
+           EXIT.
+
+       SEARCH-UNKNOWN-OP-TABLE SECTION.
+           IF UNKNOWN-OP-CODE(UNKNOWN-OP-IDX) = OPERATION
+               SET UNKNOWN-OP-FOUND TO TRUE
+           ELSE
+               SET UNKNOWN-OP-IDX UP BY 1
+           END-IF
+           EXIT.
+
+      * Lists each distinct unrecognized OPERATION code seen during
+      * the run and how many times it turned up, so the helpdesk (or
+      * whoever owns the feeding system) can see at a glance which bad
+      * code is the most common culprit instead of paging through the
+      * raw error queue one record at a time.
+       DISPLAY-UNKNOWN-OP-FREQUENCY SECTION.
+           IF UNKNOWN-OP-ENTRIES-USED > 0
+               DISPLAY "unknown operation code frequency:"
+               SET UNKNOWN-OP-IDX TO 1
+               PERFORM DISPLAY-UNKNOWN-OP-ENTRY
+                   UNTIL UNKNOWN-OP-IDX > UNKNOWN-OP-ENTRIES-USED
+           END-IF
+           EXIT.
+
+       DISPLAY-UNKNOWN-OP-ENTRY SECTION.
+           MOVE UNKNOWN-OP-COUNT(UNKNOWN-OP-IDX) TO UNKNOWN-OP-EDIT
+           DISPLAY "  code '" UNKNOWN-OP-CODE(UNKNOWN-OP-IDX)
+               "' -- " UNKNOWN-OP-EDIT " occurrence(s)"
+           SET UNKNOWN-OP-IDX UP BY 1
+           EXIT.
+
+      * STATIC dispatch calls the subprogram by a hardcoded literal
+      * name so the link step resolves it once, up front; DYNAMIC
+      * dispatch calls it through SUBPROGRAM-NAME so GnuCOBOL loads
+      * the module fresh at run time, for comparing the two calling
+      * conventions requested by the floor.
+       CALL-SUBPROGRAM SECTION.
+           IF DYNAMIC-DISPATCH
+               CALL SUBPROGRAM-NAME USING IO
+                   ON EXCEPTION
+                       PERFORM SUBPROGRAM-CALL-FAILED
+               END-CALL
+           ELSE
+               EVALUATE SUBPROGRAM-NAME
+                   WHEN "addition"
+                       CALL 'addition' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "subtraction"
+                       CALL 'subtraction' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "multiply"
+                       CALL 'multiply' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "divide"
+                       CALL 'divide' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "percentage"
+                       CALL 'percentage' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "compare"
+                       CALL 'compare' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "negate"
+                       CALL 'negate' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN "interest"
+                       CALL 'interest' USING IO
+                           ON EXCEPTION
+                               PERFORM SUBPROGRAM-CALL-FAILED
+                       END-CALL
+                   WHEN OTHER
+      * A literal CALL has to name its target at compile time to get
+      * the benefit of static linking, so unlike PROCESS-OPERATION's
+      * table-driven SEARCH above, this EVALUATE can't be collapsed
+      * onto OP-TABLE-SUBPROGRAM -- a new OP-TABLE row still needs a
+      * matching WHEN here for STATIC mode.  Falling through silently
+      * would leave RESULT holding whatever it was last set to and
+      * report success; raise it as a call failure instead.
+                       DISPLAY "unable to call subprogram: "
+                           SUBPROGRAM-NAME
+                           " -- not wired into static dispatch"
+                       MOVE 28 TO RETURN-CODE
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+      * Reached only when CALL itself fails (the named module is
+      * missing or can't be loaded) -- not for an ordinary non-zero
+      * RETURN-CODE from a subprogram that ran fine and rejected its
+      * input, which is handled by DISPLAY-RESULT instead.
+       SUBPROGRAM-CALL-FAILED SECTION.
+           DISPLAY "unable to call subprogram: " SUBPROGRAM-NAME
+           MOVE 28 TO RETURN-CODE
+           EXIT.
+
+      * QUIET-MODE suppresses every DISPLAY below -- RETURN-CODE and
+      * the JOURNAL-FILE write (and PRINT-FILE, if PRINT-MODE is also
+      * on) still carry the outcome, for high-volume batch windows
+      * where nobody reads the job log line by line.
+       DISPLAY-RESULT SECTION.
+           EVALUATE RETURN-CODE
+               WHEN 8
+                   IF NOT QUIET-MODE
+                       DISPLAY "unknown operation"
+                   END-IF
+                   MOVE "UNKNOWN OPERATION" TO JRNL-OUTCOME
+                   MOVE 0 TO RESULT
+                   ADD 1 TO STAT-ERRORS
+               WHEN 16
+                   IF NOT QUIET-MODE
+                       DISPLAY "division by zero"
+                   END-IF
+                   MOVE "DIVISION BY ZERO" TO JRNL-OUTCOME
+                   ADD 1 TO STAT-ERRORS
+               WHEN 20
+                   IF NOT QUIET-MODE
+                       DISPLAY "result overflowed the result field"
+                   END-IF
+                   MOVE "OVERFLOW" TO JRNL-OUTCOME
+                   ADD 1 TO STAT-ERRORS
+               WHEN 24
+                   IF NOT QUIET-MODE
+                       DISPLAY "currency mismatch between operands"
+                   END-IF
+                   MOVE "CURRENCY MISMATCH" TO JRNL-OUTCOME
+                   ADD 1 TO STAT-ERRORS
+               WHEN 28
+                   MOVE "CALL FAILED" TO JRNL-OUTCOME
+                   ADD 1 TO STAT-ERRORS
+               WHEN 32
+                   IF NOT QUIET-MODE
+                       DISPLAY "negative value-2 rejected for "
+                           "subtraction"
+                   END-IF
+                   MOVE "NEGATIVE VALUE-2" TO JRNL-OUTCOME
+                   ADD 1 TO STAT-ERRORS
                WHEN OTHER
-                   DISPLAY "unknown operation"
+                   IF COMPARISON
+                       IF NOT QUIET-MODE
+                           PERFORM DISPLAY-COMPARISON
+                       END-IF
+                   ELSE
+                       PERFORM FORMAT-RESULT-SIGN
+                       IF NOT QUIET-MODE
+                           DISPLAY RUN-DATE " " RUN-TIME
+                               " the result is "
+                               RESULT-EDIT " " SIGN-SUFFIX
+                       END-IF
+                   END-IF
+                   IF MANUAL-REVIEW
+                       IF NOT QUIET-MODE
+                           DISPLAY RUN-DATE " " RUN-TIME
+                               " *** manual review required -- variance"
+                               " exceeds threshold ***"
+                       END-IF
+                       MOVE "MANUAL REVIEW" TO JRNL-OUTCOME
+                   ELSE
+                       MOVE "OK" TO JRNL-OUTCOME
+                   END-IF
            END-EVALUATE
-           GOBACK
-           .
+           MOVE VALUE-1        TO JRNL-VALUE-1
+           MOVE OPERATION      TO JRNL-OPERATION
+           MOVE VALUE-2        TO JRNL-VALUE-2
+           MOVE RESULT         TO JRNL-RESULT
+           MOVE TRAN-DATE      TO JRNL-DATE
+           MOVE OPERATOR-ID    TO JRNL-OPERATOR-ID
+           MOVE REFERENCE-NUMBER TO JRNL-REFERENCE
+           MOVE RUN-DATE       TO JRNL-RUN-DATE
+           MOVE RUN-TIME       TO JRNL-RUN-TIME
+           MOVE SPACES TO JRNL-ORIG-REFERENCE
+           MOVE 0 TO JRNL-ORIG-VALUE-1
+           MOVE 0 TO JRNL-ORIG-VALUE-2
+           MOVE 0 TO JRNL-ORIG-RESULT
+           IF NEGATION AND ORIGINAL-REFERENCE-NUMBER NOT = SPACES
+               PERFORM LOOKUP-ORIGINAL-TRANSACTION
+           END-IF
+           WRITE JOURNAL-RECORD
+           IF PRINT-MODE
+               PERFORM WRITE-PRINT-RECORD
+           END-IF
+           EXIT.
 
-       DISPLAY-RESULT SECTION.
-           DISPLAY "the result is " RESULT
+      * One fixed-column report line per transaction for PRINT-MODE,
+      * in place of the SYSOUT-only "the result is" line.
+      * Writes the submitting department's own heading line at the
+      * top of the print report, when one has been supplied.  Left
+      * unset, no heading record is written at all.
+       WRITE-REPORT-HEADING SECTION.
+           IF REPORT-HEADING NOT = SPACES
+               MOVE REPORT-HEADING TO PRTH-TEXT
+               WRITE PRINT-RECORD FROM PRINT-HEADING
+           END-IF
+           EXIT.
+
+       WRITE-PRINT-RECORD SECTION.
+           MOVE TRAN-DATE   TO PRT-DATE
+           MOVE OPERATOR-ID TO PRT-OPERATOR
+           MOVE VALUE-1     TO PRT-VALUE-1
+           MOVE OPERATION   TO PRT-OPERATION
+           MOVE VALUE-2     TO PRT-VALUE-2
+           MOVE RESULT      TO PRT-RESULT
+           WRITE PRINT-RECORD
+           EXIT.
+
+      * Ledger-style presentation: a positive RESULT is suffixed DB
+      * (debit), a negative RESULT is shown as its magnitude suffixed
+      * CR (credit), matching our other ledger report output.
+       FORMAT-RESULT-SIGN SECTION.
+           IF RESULT < 0
+               COMPUTE RESULT-MAGNITUDE = RESULT * -1
+               MOVE "CR" TO SIGN-SUFFIX
+           ELSE
+               MOVE RESULT TO RESULT-MAGNITUDE
+               MOVE "DB" TO SIGN-SUFFIX
+           END-IF
+           MOVE RESULT-MAGNITUDE TO RESULT-EDIT
+           EXIT.
+
+      * Control-total footer for a batch run, the way our other batch
+      * reports close out with a total line tying the run together.
+       DISPLAY-GRAND-TOTAL SECTION.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-EDIT
+           DISPLAY "grand total: " GRAND-TOTAL-EDIT
+           EXIT.
+
+      * Summary counts for the run, reported once after the batch
+      * loop and the grand total so an operator scanning SYSOUT can
+      * see at a glance how many transactions of each kind went by.
+       DISPLAY-BATCH-STATISTICS SECTION.
+           MOVE STAT-TRANS-READ TO STAT-EDIT
+           DISPLAY "transactions read: " STAT-EDIT
+           MOVE STAT-ADDITIONS TO STAT-EDIT
+           DISPLAY "additions performed: " STAT-EDIT
+           MOVE STAT-SUBTRACTIONS TO STAT-EDIT
+           DISPLAY "subtractions performed: " STAT-EDIT
+           MOVE STAT-ERRORS TO STAT-EDIT
+           DISPLAY "errors encountered: " STAT-EDIT
+           PERFORM DISPLAY-UNKNOWN-OP-FREQUENCY
+           IF ALERT-THRESHOLD > 0 AND STAT-ERRORS > ALERT-THRESHOLD
+               PERFORM RAISE-ERROR-ALERT
+           END-IF
+           EXIT.
+
+      * Flags a run whose error count has climbed past the shop-wide
+      * CALC-ALERT-THRESHOLD -- a distinct, hard-to-miss console line
+      * plus a record on the dedicated ALERTQ dataset, so whoever
+      * monitors this job doesn't have to scan the ordinary error
+      * count line to notice a run has gone bad.
+       RAISE-ERROR-ALERT SECTION.
+           MOVE STAT-ERRORS TO ALERT-EDIT
+           DISPLAY "*** ALERT: error count " ALERT-EDIT
+               " exceeds threshold ***"
+           MOVE RUN-DATE TO ALERT-RUN-DATE
+           MOVE RUN-TIME TO ALERT-RUN-TIME
+           MOVE SPACES TO ALERT-MESSAGE
+           STRING "ERROR COUNT " DELIMITED BY SIZE
+               ALERT-EDIT DELIMITED BY SIZE
+               " EXCEEDS THRESHOLD" DELIMITED BY SIZE
+               INTO ALERT-MESSAGE
+           WRITE ALERT-RECORD
+           EXIT.
+
+      * Reconciles the computed GRAND-TOTAL against an externally-
+      * supplied control total, when one is present.  CTLTOTAL not
+      * existing is not an error -- plenty of runs have no control
+      * total to check against -- but a mismatch is flagged loudly.
+       RECONCILE-CONTROL-TOTAL SECTION.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CONTROL-TOTAL-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM COMPARE-CONTROL-TOTAL
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+           EXIT.
+
+       COMPARE-CONTROL-TOTAL SECTION.
+           IF GRAND-TOTAL = CTL-EXPECTED-TOTAL
+               DISPLAY "control total reconciled: in balance"
+           ELSE
+               MOVE CTL-EXPECTED-TOTAL TO CONTROL-TOTAL-EDIT
+               DISPLAY "OUT OF BALANCE: expected " CONTROL-TOTAL-EDIT
+                   " got " GRAND-TOTAL-EDIT
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           EXIT.
+
+      * COMPARISON reports a decision, not an amount, so RESULT's
+      * numeric code (0/1/-1) is shown as EQUAL/GREATER/LESS instead
+      * of being run through the DB/CR ledger formatting.
+       DISPLAY-COMPARISON SECTION.
+           EVALUATE RESULT
+               WHEN 0
+                   DISPLAY RUN-DATE " " RUN-TIME " the result is EQUAL"
+               WHEN 1
+                   DISPLAY RUN-DATE " " RUN-TIME
+                       " the result is GREATER"
+               WHEN OTHER
+                   DISPLAY RUN-DATE " " RUN-TIME " the result is LESS"
+           END-EVALUATE
            EXIT.
-           
