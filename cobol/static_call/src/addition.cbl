@@ -7,6 +7,6 @@
        COPY data.
 
        PROCEDURE DIVISION USING IO.
-           ADD VALUE-1 TO VALUE-2 GIVING RESULT
+           CALL 'add-core' USING IO
            GOBACK
            .
