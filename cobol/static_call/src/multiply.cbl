@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. multiply.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           MULTIPLY VALUE-1 BY VALUE-2 GIVING RESULT
+               ON SIZE ERROR
+                   MOVE 20 TO RETURN-CODE
+               NOT ON SIZE ERROR
+                   MOVE 0 TO RETURN-CODE
+           END-MULTIPLY
+           GOBACK
+           .
