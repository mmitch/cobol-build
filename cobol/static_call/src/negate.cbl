@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. negate.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           COMPUTE RESULT = VALUE-1 * -1
+               ON SIZE ERROR
+                   MOVE 20 TO RETURN-CODE
+               NOT ON SIZE ERROR
+                   MOVE 0 TO RETURN-CODE
+           END-COMPUTE
+           GOBACK
+           .
