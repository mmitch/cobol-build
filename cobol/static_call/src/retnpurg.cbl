@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETNPURG.
+
+      *****************************************************************
+      *  RETNPURG runs as its own periodic job step, separate from
+      *  CALCULATOR's own batch run.  It splits TRAN-FILE and
+      *  JOURNAL-FILE into an archive stream (everything older than
+      *  the shop's retention cutoff) and a retain stream (everything
+      *  at or after the cutoff).  It never rewrites its input files
+      *  in place -- sequential files can't be edited that way -- so
+      *  the retain output takes the place of the active file and the
+      *  archive output goes to an offline dataset, both via a
+      *  dataset-copy step in the calling JCL (see jcl/RETNPURG.jcl).
+      *
+      *  The cutoff date comes from the CALC-RETENTION-DATE
+      *  environment variable, a YYYYMMDD date rather than a day
+      *  count, since the calling job already knows today's date and
+      *  the shop's retention period and can compute the cutoff once
+      *  without this program needing any date arithmetic of its own.
+      *  Left unset (or zero), the cutoff never compares greater than
+      *  a real transaction date, so nothing is archived and every
+      *  record flows straight through to the retain file -- the same
+      *  left-at-zero-disables convention as VARIANCE-THRESHOLD and
+      *  ALERT-THRESHOLD in CALCULATOR.
+      *
+      *  JOURNAL-FILE mixes header, detail, and trailer records for
+      *  each CALCULATOR run.  A run's disposition is decided once,
+      *  from its header's run date, and carried forward over that
+      *  run's detail and trailer records so a run is never split
+      *  between the archive and retain streams.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE         ASSIGN TO "TRANFILE".
+           SELECT TRAN-ARCHIVE-FILE ASSIGN TO "TRANARCH".
+           SELECT TRAN-RETAIN-FILE  ASSIGN TO "TRANKEEP".
+           SELECT JOURNAL-FILE         ASSIGN TO "JOURNAL".
+           SELECT JOURNAL-ARCHIVE-FILE ASSIGN TO "JRNLARCH".
+           SELECT JOURNAL-RETAIN-FILE  ASSIGN TO "JRNLKEEP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAN-FILE.
+       01 TRAN-RECORD.
+           05 TRAN-VALUE-1         PIC S9(9)V99.
+           05 TRAN-OPERATION       PIC X(1).
+           05 TRAN-VALUE-2         PIC S9(9)V99.
+           05 TRAN-DATE-IN         PIC 9(08).
+           05 TRAN-OPERATOR-ID-IN  PIC X(08).
+           05 TRAN-REFERENCE-IN    PIC X(10).
+
+       FD TRAN-ARCHIVE-FILE.
+       01 TRAN-ARCHIVE-RECORD.
+           05 TARC-VALUE-1         PIC S9(9)V99.
+           05 TARC-OPERATION       PIC X(1).
+           05 TARC-VALUE-2         PIC S9(9)V99.
+           05 TARC-DATE-IN         PIC 9(08).
+           05 TARC-OPERATOR-ID-IN  PIC X(08).
+           05 TARC-REFERENCE-IN    PIC X(10).
+
+       FD TRAN-RETAIN-FILE.
+       01 TRAN-RETAIN-RECORD.
+           05 TKEP-VALUE-1         PIC S9(9)V99.
+           05 TKEP-OPERATION       PIC X(1).
+           05 TKEP-VALUE-2         PIC S9(9)V99.
+           05 TKEP-DATE-IN         PIC 9(08).
+           05 TKEP-OPERATOR-ID-IN  PIC X(08).
+           05 TKEP-REFERENCE-IN    PIC X(10).
+
+       FD JOURNAL-FILE.
+       01 JOURNAL-RECORD.
+           05 JRNL-VALUE-1   PIC S9(9)V99.
+           05 JRNL-OPERATION PIC X(1).
+           05 JRNL-VALUE-2   PIC S9(9)V99.
+           05 JRNL-RESULT    PIC S9(9)V99.
+           05 JRNL-DATE      PIC 9(08).
+           05 JRNL-OPERATOR-ID      PIC X(08).
+           05 JRNL-REFERENCE        PIC X(10).
+           05 JRNL-OUTCOME   PIC X(20).
+           05 JRNL-RUN-DATE  PIC 9(08).
+           05 JRNL-RUN-TIME  PIC 9(08).
+           05 JRNL-ORIG-REFERENCE PIC X(10).
+           05 JRNL-ORIG-VALUE-1   PIC S9(9)V99.
+           05 JRNL-ORIG-VALUE-2   PIC S9(9)V99.
+           05 JRNL-ORIG-RESULT    PIC S9(9)V99.
+       01 JOURNAL-HEADER REDEFINES JOURNAL-RECORD.
+           05 JRNLH-RECORD-TYPE  PIC X(01).
+           05 JRNLH-RUN-DATE     PIC 9(08).
+           05 JRNLH-RUN-TIME     PIC 9(08).
+           05 JRNLH-PROGRAM-NAME PIC X(08).
+           05 JRNLH-RECORD-COUNT PIC 9(08).
+           05 FILLER             PIC X(106).
+
+       FD JOURNAL-ARCHIVE-FILE.
+       01 JOURNAL-ARCHIVE-RECORD.
+           05 JARC-VALUE-1   PIC S9(9)V99.
+           05 JARC-OPERATION PIC X(1).
+           05 JARC-VALUE-2   PIC S9(9)V99.
+           05 JARC-RESULT    PIC S9(9)V99.
+           05 JARC-DATE      PIC 9(08).
+           05 JARC-OPERATOR-ID      PIC X(08).
+           05 JARC-REFERENCE        PIC X(10).
+           05 JARC-OUTCOME   PIC X(20).
+           05 JARC-RUN-DATE  PIC 9(08).
+           05 JARC-RUN-TIME  PIC 9(08).
+           05 JARC-ORIG-REFERENCE PIC X(10).
+           05 JARC-ORIG-VALUE-1   PIC S9(9)V99.
+           05 JARC-ORIG-VALUE-2   PIC S9(9)V99.
+           05 JARC-ORIG-RESULT    PIC S9(9)V99.
+
+       FD JOURNAL-RETAIN-FILE.
+       01 JOURNAL-RETAIN-RECORD.
+           05 JKEP-VALUE-1   PIC S9(9)V99.
+           05 JKEP-OPERATION PIC X(1).
+           05 JKEP-VALUE-2   PIC S9(9)V99.
+           05 JKEP-RESULT    PIC S9(9)V99.
+           05 JKEP-DATE      PIC 9(08).
+           05 JKEP-OPERATOR-ID      PIC X(08).
+           05 JKEP-REFERENCE        PIC X(10).
+           05 JKEP-OUTCOME   PIC X(20).
+           05 JKEP-RUN-DATE  PIC 9(08).
+           05 JKEP-RUN-TIME  PIC 9(08).
+           05 JKEP-ORIG-REFERENCE PIC X(10).
+           05 JKEP-ORIG-VALUE-1   PIC S9(9)V99.
+           05 JKEP-ORIG-VALUE-2   PIC S9(9)V99.
+           05 JKEP-ORIG-RESULT    PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01 RETENTION-CUTOFF-ENV  PIC X(08).
+       01 RETENTION-CUTOFF-DATE PIC 9(08) VALUE 0.
+
+       01 TRAN-EOF-SWITCH    PIC X(01) VALUE 'N'.
+           88 TRAN-EOF VALUE 'Y'.
+       01 JOURNAL-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88 JOURNAL-EOF VALUE 'Y'.
+
+      * Carries the archive-or-retain decision for a journal run
+      * forward from its header record over every detail and trailer
+      * record that follows, until the next header is read.
+       01 RUN-DISPOSITION-SWITCH PIC X(01) VALUE 'K'.
+           88 DISPOSITION-ARCHIVE VALUE 'A'.
+           88 DISPOSITION-RETAIN  VALUE 'K'.
+
+       01 TRAN-ARCHIVED-COUNT    PIC 9(08) COMP VALUE 0.
+       01 TRAN-RETAINED-COUNT    PIC 9(08) COMP VALUE 0.
+       01 JOURNAL-ARCHIVED-COUNT PIC 9(08) COMP VALUE 0.
+       01 JOURNAL-RETAINED-COUNT PIC 9(08) COMP VALUE 0.
+       01 PURGE-STAT-EDIT        PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+           ACCEPT RETENTION-CUTOFF-ENV
+               FROM ENVIRONMENT "CALC-RETENTION-DATE"
+           MOVE RETENTION-CUTOFF-ENV TO RETENTION-CUTOFF-DATE
+           PERFORM PURGE-TRAN-FILE
+           PERFORM PURGE-JOURNAL-FILE
+           PERFORM DISPLAY-PURGE-STATISTICS
+           GOBACK
+           .
+
+       PURGE-TRAN-FILE SECTION.
+           OPEN INPUT  TRAN-FILE
+           OPEN OUTPUT TRAN-ARCHIVE-FILE
+           OPEN OUTPUT TRAN-RETAIN-FILE
+           MOVE 'N' TO TRAN-EOF-SWITCH
+           PERFORM READ-AND-SORT-TRAN UNTIL TRAN-EOF
+           CLOSE TRAN-FILE
+           CLOSE TRAN-ARCHIVE-FILE
+           CLOSE TRAN-RETAIN-FILE
+           EXIT.
+
+      * Blank records and records beginning with an asterisk are the
+      * same annotation lines CALCULATOR's READ-AND-PROCESS-TRAN skips
+      * when it reads this file -- they carry no TRAN-DATE-IN of their
+      * own, so they are passed straight through to TRAN-RETAIN-FILE
+      * untouched rather than being sorted on whatever garbage happens
+      * to sit in that sub-field of a comment line.
+       READ-AND-SORT-TRAN SECTION.
+           READ TRAN-FILE
+               AT END
+                   SET TRAN-EOF TO TRUE
+               NOT AT END
+                   IF TRAN-RECORD = SPACES OR TRAN-RECORD(1:1) = "*"
+                       WRITE TRAN-RETAIN-RECORD FROM TRAN-RECORD
+                   ELSE
+                       IF TRAN-DATE-IN < RETENTION-CUTOFF-DATE
+                           WRITE TRAN-ARCHIVE-RECORD FROM TRAN-RECORD
+                           ADD 1 TO TRAN-ARCHIVED-COUNT
+                       ELSE
+                           WRITE TRAN-RETAIN-RECORD FROM TRAN-RECORD
+                           ADD 1 TO TRAN-RETAINED-COUNT
+                       END-IF
+                   END-IF
+           END-READ
+           EXIT.
+
+       PURGE-JOURNAL-FILE SECTION.
+           OPEN INPUT  JOURNAL-FILE
+           OPEN OUTPUT JOURNAL-ARCHIVE-FILE
+           OPEN OUTPUT JOURNAL-RETAIN-FILE
+           MOVE 'N' TO JOURNAL-EOF-SWITCH
+           SET DISPOSITION-RETAIN TO TRUE
+           PERFORM READ-AND-SORT-JOURNAL UNTIL JOURNAL-EOF
+           CLOSE JOURNAL-FILE
+           CLOSE JOURNAL-ARCHIVE-FILE
+           CLOSE JOURNAL-RETAIN-FILE
+           EXIT.
+
+       READ-AND-SORT-JOURNAL SECTION.
+           READ JOURNAL-FILE
+               AT END
+                   SET JOURNAL-EOF TO TRUE
+               NOT AT END
+                   IF JRNLH-RECORD-TYPE = "H"
+                       IF JRNLH-RUN-DATE < RETENTION-CUTOFF-DATE
+                           SET DISPOSITION-ARCHIVE TO TRUE
+                       ELSE
+                           SET DISPOSITION-RETAIN TO TRUE
+                       END-IF
+                   END-IF
+                   IF DISPOSITION-ARCHIVE
+                       WRITE JOURNAL-ARCHIVE-RECORD FROM JOURNAL-RECORD
+                       ADD 1 TO JOURNAL-ARCHIVED-COUNT
+                   ELSE
+                       WRITE JOURNAL-RETAIN-RECORD FROM JOURNAL-RECORD
+                       ADD 1 TO JOURNAL-RETAINED-COUNT
+                   END-IF
+           END-READ
+           EXIT.
+
+       DISPLAY-PURGE-STATISTICS SECTION.
+           MOVE TRAN-ARCHIVED-COUNT TO PURGE-STAT-EDIT
+           DISPLAY "transactions archived: " PURGE-STAT-EDIT
+           MOVE TRAN-RETAINED-COUNT TO PURGE-STAT-EDIT
+           DISPLAY "transactions retained: " PURGE-STAT-EDIT
+           MOVE JOURNAL-ARCHIVED-COUNT TO PURGE-STAT-EDIT
+           DISPLAY "journal records archived: " PURGE-STAT-EDIT
+           MOVE JOURNAL-RETAINED-COUNT TO PURGE-STAT-EDIT
+           DISPLAY "journal records retained: " PURGE-STAT-EDIT
+           EXIT.
