@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. compare.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION USING IO.
+           EVALUATE TRUE
+               WHEN VALUE-1 = VALUE-2
+                   MOVE 0 TO RESULT
+               WHEN VALUE-1 > VALUE-2
+                   MOVE 1 TO RESULT
+               WHEN OTHER
+                   MOVE -1 TO RESULT
+           END-EVALUATE
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
