@@ -0,0 +1,12 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLY-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 IO.
+       COPY data.
+
+       PROCEDURE DIVISION.
+           CALL 'multiply' USING IO
+           GOBACK
+           .
