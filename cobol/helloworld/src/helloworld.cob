@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. helloworld.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SUMMAND-1 PIC S9(5)V99.
+       01 SUMMAND-2 PIC S9(5)V99.
+       01 RESULT    PIC S9(5)V99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "hello, world"
+           PERFORM U01-CALCULATION
+           GOBACK
+           .
+
+       U01-CALCULATION SECTION.
+           ADD SUMMAND-1 TO SUMMAND-2 GIVING RESULT
+       EXIT.
