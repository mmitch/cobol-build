@@ -0,0 +1,24 @@
+//CALCBAT  JOB (ACCTNO),'CALCULATOR BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCBAT -- DRIVES CALCULATOR IN BATCH TRANSACTION-FILE MODE.
+//* THE BATCH/PRINT/QUIET/DYNAMIC/STATIC MODE SWITCHES ARE PASSED
+//* AS A SINGLE PARM-CARD STYLE INPUT RECORD ON SYSIN, THE SAME
+//* WAY AN OPERATOR WOULD TYPE THEM AT A TERMINAL PROMPT.
+//*--------------------------------------------------------------*
+//CALCSTEP EXEC PGM=CALCULATOR
+//STEPLIB  DD DSN=CALC.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=CALC.PROD.TRANFILE,DISP=SHR
+//JOURNAL  DD DSN=CALC.PROD.JOURNAL,DISP=MOD
+//CHKPOINT DD DSN=CALC.PROD.CHKPOINT,DISP=OLD
+//ERRQUEUE DD DSN=CALC.PROD.ERRQUEUE,DISP=MOD
+//PRINTOUT DD SYSOUT=*
+//CTLTOTAL DD DSN=CALC.PROD.CTLTOTAL,DISP=SHR
+//TRANINDEX DD DSN=CALC.PROD.TRANINDEX,DISP=SHR
+//ALERTQ   DD DSN=CALC.PROD.ALERTQ,DISP=MOD
+//BALANCE  DD DSN=CALC.PROD.BALANCE,DISP=OLD
+//SYSIN    DD *
+BATCH PRINT
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
