@@ -0,0 +1,36 @@
+//RETNPURG JOB (ACCTNO),'RETENTION PURGE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RETNPURG -- PERIODIC ARCHIVE/PURGE OF THE TRANSACTION AND
+//* JOURNAL FILES.  RECORDS OLDER THAN THE RETENTION CUTOFF DATE
+//* (CALC-RETENTION-DATE, A YYYYMMDD PARM SET BELOW) ARE SPLIT OFF
+//* TO THE ARCHIVE DATASETS; EVERYTHING ELSE IS COPIED TO THE
+//* KEEP DATASETS.  THE REPRO STEPS THEN PUT THE KEEP DATASETS
+//* BACK IN PLACE OF THE ACTIVE TRANFILE/JOURNAL FOR CALCULATOR'S
+//* NEXT BATCH RUN.
+//*--------------------------------------------------------------*
+//PURGSTEP EXEC PGM=RETNPURG,
+//             PARM='/ENVAR("CALC-RETENTION-DATE=20260101")'
+//STEPLIB  DD DSN=CALC.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=CALC.PROD.TRANFILE,DISP=SHR
+//TRANARCH DD DSN=CALC.ARCHIVE.TRANFILE,DISP=MOD
+//TRANKEEP DD DSN=CALC.PROD.TRANFILE.NEW,DISP=(NEW,CATLG,DELETE),
+//             LIKE=CALC.PROD.TRANFILE
+//JOURNAL  DD DSN=CALC.PROD.JOURNAL,DISP=SHR
+//JRNLARCH DD DSN=CALC.ARCHIVE.JOURNAL,DISP=MOD
+//JRNLKEEP DD DSN=CALC.PROD.JOURNAL.NEW,DISP=(NEW,CATLG,DELETE),
+//             LIKE=CALC.PROD.JOURNAL
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* SWAP THE NEWLY-SPLIT RETAIN DATASETS INTO CALCULATOR'S ACTIVE
+//* DATASET NAMES FOR ITS NEXT RUN.
+//*--------------------------------------------------------------*
+//TRANSWAP EXEC PGM=IDCAMS,COND=(0,NE,PURGSTEP)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE CALC.PROD.TRANFILE
+  ALTER  CALC.PROD.TRANFILE.NEW NEWNAME(CALC.PROD.TRANFILE)
+  DELETE CALC.PROD.JOURNAL
+  ALTER  CALC.PROD.JOURNAL.NEW NEWNAME(CALC.PROD.JOURNAL)
+/*
