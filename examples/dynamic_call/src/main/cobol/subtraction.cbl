@@ -14,5 +14,5 @@
            .
 
        SUBTRACTION SECTION.
-           SUBTRACT VALUE-2 FROM VALUE-1 GIVING RESULT
+           CALL 'subtract-core' USING IO
        EXIT.
