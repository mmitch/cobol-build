@@ -14,5 +14,5 @@
            .
 
        ADDITION SECTION.
-           ADD VALUE-1 TO VALUE-2 GIVING RESULT
+           CALL 'add-core' USING IO
        EXIT.
